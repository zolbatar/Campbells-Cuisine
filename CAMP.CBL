@@ -9,19 +9,75 @@
 
        FILE-CONTROL.
 
-           SELECT PRINTER-FILE ASSIGN TO PRINTER.
+           SELECT PRINTER-FILE ASSIGN TO PRINTER-DEVICE-NAME.
            SELECT CURRENT-INVOICE-FILE ASSIGN TO "CURINV.DAT".
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-CODE
+               FILE STATUS IS CUST-FILE-STATUS.
+           SELECT INVOICE-HISTORY-FILE ASSIGN TO "INVHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVH-KEY
+               FILE STATUS IS INVH-FILE-STATUS.
+           SELECT INVOICE-NUMBER-AUDIT-FILE ASSIGN TO "INVAUDIT.DAT"
+               FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD PRINTER-FILE REPORT IS PRINT-REPORT.
+       FD PRINTER-FILE REPORT IS PRINT-REPORT SALES-REGISTER-REPORT.
 
        FD CURRENT-INVOICE-FILE.
        01 CURRENT-INVOICE-FILE-DATA.
          02 CUR-INVOICE                PIC 9(4).
 
+       FD CUSTOMER-MASTER-FILE.
+       01 CUSTOMER-MASTER-RECORD.
+         02 CUST-CODE                  PIC X(6).
+         02 CUST-NAME                  PIC X(20).
+         02 CUST-ADDRESS1              PIC X(20).
+         02 CUST-ADDRESS2              PIC X(20).
+         02 CUST-ADDRESS3              PIC X(20).
+         02 CUST-ADDRESS4              PIC X(20).
+         02 CUST-ADDRESS5              PIC X(20).
+         02 CUST-ADDRESS6              PIC X(20).
+         02 CUST-TELEPHONE             PIC X(20).
+
+       FD INVOICE-HISTORY-FILE.
+       01 INVOICE-HISTORY-RECORD.
+         02 INVH-KEY.
+           03 INVH-INVOICE-NO          PIC 9(4).
+           03 INVH-LINE-NO             PIC 99.
+         02 INVH-RECORD-TYPE           PIC X.
+         02 INVH-DATE                  PIC X(8).
+         02 INVH-DATE-YMD              PIC 9(6).
+         02 INVH-CUSTOMER-NAME         PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS1     PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS2     PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS3     PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS4     PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS5     PIC X(20).
+         02 INVH-CUSTOMER-ADDRESS6     PIC X(20).
+         02 INVH-CUSTOMER-TELEPHONE    PIC X(20).
+         02 INVH-COMP-TOTAL            PIC 9(6)V99.
+         02 INVH-AMOUNT-DUE            PIC 9(6)V99.
+         02 INVH-DISCOUNT-AMOUNT       PIC 9(6)V99.
+         02 INVH-DELIVERY-CHARGE       PIC 9(4)V99.
+         02 INVH-VAT-AMOUNT            PIC 9(6)V99.
+         02 INVH-GOODS-DESC            PIC X(25).
+         02 INVH-GOODS-QTY             PIC 999.
+         02 INVH-GOODS-PRICE           PIC 99V99.
+         02 INVH-GOODS-TOTAL           PIC 9999V99.
+
+       FD INVOICE-NUMBER-AUDIT-FILE.
+       01 AUDIT-RECORD.
+         02 AUDIT-OLD-INVOICE          PIC 9(4).
+         02 AUDIT-NEW-INVOICE          PIC 9(4).
+         02 AUDIT-DATE                 PIC X(8).
+
        WORKING-STORAGE SECTION.
 
       *SCREEN STORE RESTORE FEATURE VARIABLES.
@@ -29,7 +85,7 @@
        01 TEMP-SCREEN-DATA             PIC X(4000).
        01 SCREEN-STATE OCCURS 4 TIMES.
          02 SCREEN-DATA                PIC X(4000).
-       01 FUNCTION                     PIC 99 USAGE COMP-X.
+       01 SCR-FUNCTION                     PIC 99 USAGE COMP-X.
        01 ST-RE-NUMBER                 PIC 9.
        01 GET-SCREEN-DATA-TABLE.
          02 LENGTH-FIELD               PIC 9999 USAGE COMP-X.
@@ -48,11 +104,64 @@
          02 CUSTOMER-ADDRESS6          PIC X(20).
          02 CUSTOMER-TELEPHONE         PIC X(20).
 
+      *CUSTOMER MASTER FILE VARIABLES.
+
+       01 CUSTOMER-CODE                PIC X(6).
+       01 CUST-FILE-STATUS             PIC XX.
+       01 CUST-FOUND-SW                PIC X.
+
+      *INVOICE HISTORY FILE VARIABLES.
+
+       01 INVH-FILE-STATUS             PIC XX.
+       01 HIST-LOOP-VARIABLE           PIC 99.
+       01 LOOKUP-INVOICE-NO            PIC 9(4).
+       01 HIST-FOUND-SW                PIC X.
+       01 HIST-CONFLICT-SW             PIC X.
+       01 SAVED-CURRENT-INVOICE        PIC 9(4).
+
+      *REPRINT STAGING - THE LIVE CUSTOMER/GOODS FIELDS BELOW ARE
+      *SAVED HERE BEFORE LOAD-INVOICE-HISTORY OVERWRITES THEM, AND
+      *RESTORED AFTERWARDS, SO LOOKING UP A PAST INVOICE WHILE AN
+      *ORDER IS STILL BEING KEYED IN DOES NOT LOSE IT.
+
+       01 SAVED-CUSTOMER-DATA          PIC X(160).
+       01 SAVED-COMP-TOTAL             PIC 9(6)V99.
+       01 SAVED-DISCOUNT-AMOUNT        PIC 9(6)V99.
+       01 SAVED-DELIVERY-CHARGE        PIC 9(4)V99.
+       01 SAVED-AMOUNT-DUE             PIC 9(6)V99.
+       01 SAVED-CUR-GOODS              PIC 99.
+       01 SAVED-GOODS-DATA OCCURS 40 TIMES.
+         02 SAVED-GOODS-DESC           PIC X(25).
+         02 SAVED-GOODS-QTY            PIC 999.
+         02 SAVED-GOODS-PRICE          PIC 99V99.
+         02 SAVED-GOODS-TOTAL          PIC 9999V99.
+
+      *INVOICE NUMBER AUDIT TRAIL VARIABLES.
+
+       01 AUDIT-FILE-STATUS            PIC XX.
+
+      *SALES REGISTER REPORT VARIABLES.
+
+       01 REG-FROM-ENTRY.
+         02 RFE-DAY                    PIC 99.
+         02 RFE-MONTH                  PIC 99.
+         02 RFE-YEAR                   PIC 99.
+       01 REG-TO-ENTRY.
+         02 RTE-DAY                    PIC 99.
+         02 RTE-MONTH                  PIC 99.
+         02 RTE-YEAR                   PIC 99.
+       01 REG-FROM-YMD                 PIC 9(6).
+       01 REG-TO-YMD                   PIC 9(6).
+       01 REG-INVOICE-NO               PIC 9(4).
+       01 REG-CUSTOMER-NAME            PIC X(20).
+       01 REG-INVOICE-TOTAL            PIC 9(6)V99.
+       01 REG-GRAND-TOTAL              PIC 9(6)V99.
+
       *CUSTOMER GOODS VARIABLES.
 
        01 CUR-GOODS                    PIC 99.
        01 ITEM-NUMBER                  PIC 99.
-       01 GOODS-DATA OCCURS 20 TIMES.
+       01 GOODS-DATA OCCURS 40 TIMES.
          02 GOODS-DESC                 PIC X(25).
          02 GOODS-QTY                  PIC 999.
          02 GOODS-PRICE                PIC 99V99.
@@ -60,18 +169,32 @@
 
       *CONSTANT VARIABLES.
 
-       01 MAX-GOODS                    PIC 99 VALUE 20.
+       01 MAX-GOODS                    PIC 99 VALUE 40.
+       01 ITEMS-PER-PAGE               PIC 99 VALUE 20.
 
       *MAIN VARIABLES
 
        01 CURRENT-INVOICE              PIC 9(4).
        01 COMP-TOTAL                   PIC 9(6)V99.
+       01 VAT-RATE                     PIC V99 VALUE .20.
+       01 VAT-AMOUNT                   PIC 9(6)V99.
+       01 AMOUNT-DUE                   PIC 9(6)V99.
+       01 CONTINUATION-NEEDED-SW       PIC X.
+       01 DISCOUNT-PERCENT             PIC V99.
+       01 DISCOUNT-AMOUNT              PIC 9(6)V99.
+       01 DELIVERY-CHARGE              PIC 9(4)V99.
+       01 NET-GOODS-TOTAL              PIC 9(6)V99.
        01 TODAYS-DATE.
          02 DATE-YEAR                  PIC 99.
          02 DATE-MONTH                 PIC 99.
          02 DATE-DAY                   PIC 99.
        01 STRINGED-DATE                PIC X(8).
 
+      *PRINT DESTINATION VARIABLES.
+
+       01 PRINTER-DEVICE-NAME          PIC X(20) VALUE "PRINTER".
+       01 PRINT-TO-DISK-SW             PIC X.
+
       *MENU VARIABLES.
 
        01 MENU-OPTION                  PIC X.
@@ -305,17 +428,243 @@
          02 LINE 43.
            03 COLUMN 10 PIC X(60) VALUE
          "읕컴컨컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴쩡컴컨컴컨컴컴컨컴컴컴캑".
+
+      *CONTINUATION PAGE - ITEMS 21 THROUGH 40 OF A LARGE ORDER.
+      *THE LINE 4 ENTRY BELOW IS LOWER THAN LINE 43 ABOVE, SO THE
+      *REPORT WRITER FORCES A PAGE BREAK (WITH THE PAGE HEADING
+      *REPRINTED) BEFORE THIS GROUP IS LAID OUT.
+
+       01 PRINT-CONTINUATION-GROUP TYPE DETAIL.
+         02 LINE 4.
+           03 COLUMN 30 PIC X(15) VALUE "Invoice number:".
+           03 COLUMN 46 PIC Z(4) SOURCE CURRENT-INVOICE.
+           03 COLUMN 52 PIC X(11) VALUE "(continued)".
+         02 LINE 6.
+           03 COLUMN 10 PIC X(9) VALUE "Customer:".
+           03 COLUMN 20 PIC X(20) SOURCE CUSTOMER-NAME.
+         02 LINE 20 COLUMN 10 PIC X(60) VALUE
+         "旼컴컫컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컫컴컫컴컴컫컴컴컴커".
+         02 LINE 21 COLUMN 10 PIC X(60) VALUE
+         "쿔TEM쿏ESCRIPTION                        쿜TY쿛RICE쿟OTAL  �".
+         02 LINE 22 COLUMN 10 PIC X(60) VALUE
+         "쳐컴컵컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컵컴컵컴컴컵컴컴컴캑".
+         02 LINE 23.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "21".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(21).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(21).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(21).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(21).
+         02 LINE 24.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "22".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(22).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(22).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(22).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(22).
+         02 LINE 25.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "23".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(23).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(23).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(23).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(23).
+         02 LINE 26.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "24".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(24).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(24).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(24).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(24).
+         02 LINE 27.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "25".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(25).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(25).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(25).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(25).
+         02 LINE 28.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "26".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(26).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(26).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(26).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(26).
+         02 LINE 29.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "27".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(27).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(27).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(27).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(27).
+         02 LINE 30.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "28".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(28).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(28).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(28).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(28).
+         02 LINE 31.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "29".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(29).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(29).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(29).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(29).
+         02 LINE 32.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "30".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(30).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(30).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(30).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(30).
+         02 LINE 33.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "31".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(31).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(31).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(31).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(31).
+         02 LINE 34.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "32".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(32).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(32).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(32).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(32).
+         02 LINE 35.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "33".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(33).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(33).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(33).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(33).
+         02 LINE 36.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "34".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(34).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(34).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(34).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(34).
+         02 LINE 37.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "35".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(35).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(35).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(35).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(35).
+         02 LINE 38.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "36".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(36).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(36).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(36).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(36).
+         02 LINE 39.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "37".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(37).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(37).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(37).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(37).
+         02 LINE 40.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "38".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(38).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(38).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(38).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(38).
+         02 LINE 41.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "39".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(39).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(39).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(39).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(39).
+         02 LINE 42.
+           03 COLUMN 10 PIC X(60) VALUE
+         "�    �                                   �   �     �       �".
+           03 COLUMN 11 PIC XX VALUE "40".
+           03 COLUMN 16 PIC X(35) SOURCE GOODS-DESC(40).
+           03 COLUMN 52 PIC ZZZ SOURCE GOODS-QTY(40).
+           03 COLUMN 56 PIC ZZ.ZZ SOURCE GOODS-PRICE(40).
+           03 COLUMN 62 PIC ZZZZ.ZZ SOURCE GOODS-TOTAL(40).
+         02 LINE 43.
+           03 COLUMN 10 PIC X(60) VALUE
+         "읕컴컨컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴쩡컴컨컴컨컴컴컨컴컴컴캑".
+
+      *TOTALS BOX - PRINTED IMMEDIATELY AFTER WHICHEVER OF THE TWO
+      *GROUPS ABOVE TURNS OUT TO BE THE LAST ONE GENERATED FOR THIS
+      *INVOICE, SO IT ALWAYS FALLS AT THE FOOT OF THE FINAL PAGE.
+
+       01 PRINT-TOTALS-GROUP TYPE DETAIL.
          02 LINE 44.
            03 COLUMN 10 PIC X(60) VALUE
-         "                                    � AMOUNT DUE:          �".
+         "                                    � SUBTOTAL:            �".
            03 COLUMN 59 PIC Z(6).ZZ SOURCE COMP-TOTAL.
          02 LINE 45.
            03 COLUMN 10 PIC X(60) VALUE
+         "                                    � DISCOUNT:            �".
+           03 COLUMN 59 PIC Z(6).ZZ SOURCE DISCOUNT-AMOUNT.
+         02 LINE 46.
+           03 COLUMN 10 PIC X(60) VALUE
+         "                                    � DELIVERY:            �".
+           03 COLUMN 59 PIC Z(6).ZZ SOURCE DELIVERY-CHARGE.
+         02 LINE 47.
+           03 COLUMN 10 PIC X(60) VALUE
+         "                                    � VAT (20%):           �".
+           03 COLUMN 59 PIC Z(6).ZZ SOURCE VAT-AMOUNT.
+         02 LINE 48.
+           03 COLUMN 10 PIC X(60) VALUE
+         "                                    � AMOUNT DUE:          �".
+           03 COLUMN 59 PIC Z(6).ZZ SOURCE AMOUNT-DUE.
+         02 LINE 49.
+           03 COLUMN 10 PIC X(60) VALUE
          "                                    읕컴컴컴컴컴컴컴컴컴컴켸".
          02 LINE 68 COLUMN 15 PIC X(51) VALUE
          "BON APPETIT! BON APPETIT! BON APPETIT! BON APPETIT!".
          02 LINE 70 PIC X(1) VALUE SPACE.
 
+       RD SALES-REGISTER-REPORT PAGE LIMIT 66 LINES
+                               HEADING 1
+                               FIRST DETAIL 5
+                               LAST DETAIL 60.
+
+       01 TYPE PAGE HEADING.
+         02 LINE 1 COLUMN 20 PIC X(40) VALUE
+            "CAMPBELL'S CUISINE - SALES REGISTER".
+         02 LINE 3 COLUMN 1  PIC X(9)  VALUE "INVOICE".
+         02 LINE 3 COLUMN 11 PIC X(20) VALUE "CUSTOMER".
+         02 LINE 3 COLUMN 35 PIC X(5)  VALUE "TOTAL".
+       01 SALES-REGISTER-GROUP TYPE DETAIL.
+         02 LINE PLUS 1.
+           03 COLUMN 1  PIC Z(4) SOURCE REG-INVOICE-NO.
+           03 COLUMN 11 PIC X(20) SOURCE REG-CUSTOMER-NAME.
+           03 COLUMN 33 PIC Z(6).ZZ SOURCE REG-INVOICE-TOTAL.
+       01 TYPE CONTROL FOOTING FINAL.
+         02 LINE PLUS 2.
+           03 COLUMN 1  PIC X(12) VALUE "GRAND TOTAL:".
+           03 COLUMN 33 PIC Z(6).ZZ SOURCE REG-GRAND-TOTAL.
+
        SCREEN SECTION.
 
        01 BLANK-SCREEN.
@@ -380,8 +729,10 @@
          02 LINE 18 COLUMN 1  VALUE "�3-Clear all details       �".
          02 LINE 19 COLUMN 1  VALUE "�4-Print Invoice(s)        �".
          02 LINE 20 COLUMN 1  VALUE "�5 Set current invoice no. �".
-         02 LINE 21 COLUMN 1  VALUE "�6-Quit program            �".
-         02 LINE 22 COLUMN 1  VALUE "읕컴컴컴컴컴컴컴컴컴컴컴컴켸".
+         02 LINE 21 COLUMN 1  VALUE "�6-Reprint past invoice    �".
+         02 LINE 22 COLUMN 1  VALUE "�7-Sales register report   �".
+         02 LINE 23 COLUMN 1  VALUE "�8-Quit program            �".
+         02 LINE 24 COLUMN 1  VALUE "읕컴컴컴컴컴컴컴컴컴컴컴컴켸".
        01 LARGE-OPTIONS-SCREEN.
          02 LINE 13 COLUMN 1  VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴�".
          02 LINE 14 COLUMN 1  VALUE "�       Options Menu       �".
@@ -391,8 +742,10 @@
          02 LINE 18 COLUMN 1  VALUE "�3-Clear all details       �".
          02 LINE 19 COLUMN 1  VALUE "�4-Print Invoice(s)        �".
          02 LINE 20 COLUMN 1  VALUE "�5-Set current invoice no. �".
-         02 LINE 21 COLUMN 1  VALUE "�6-Quit program            �".
-         02 LINE 22 COLUMN 1  VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴暠".
+         02 LINE 21 COLUMN 1  VALUE "�6-Reprint past invoice    �".
+         02 LINE 22 COLUMN 1  VALUE "�7-Sales register report   �".
+         02 LINE 23 COLUMN 1  VALUE "�8-Quit program            �".
+         02 LINE 24 COLUMN 1  VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴暠".
        01 SC-SCREEN.
          02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴袴�".
          02 LINE 9  COLUMN 30 VALUE "� Set Current Invoice NUmber �".
@@ -400,6 +753,58 @@
          02 LINE 11 COLUMN 30 VALUE "� Current Invoice:           �".
          02 LINE 12 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
          02 LINE 11 COLUMN 48 PIC Z(4) TO CURRENT-INVOICE.
+       01 REPRINT-LOOKUP-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴袴�".
+         02 LINE 9  COLUMN 30 VALUE "� Reprint - Invoice number:  �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+         02 LINE 9  COLUMN 58 PIC 9999 TO LOOKUP-INVOICE-NO.
+       01 REPRINT-NOTFOUND-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� INVOICE NOT FOUND         �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+       01 HISTORY-CONFLICT-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� INVOICE ALREADY ON FILE   �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+       01 SALES-REG-NONE-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� NO INVOICES ON FILE YET   �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+       01 GOODS-INVALID-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� QTY/PRICE CANNOT BE ZERO  �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+       01 REPRINT-CONFIRM-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� SEND TO PRINTER Y/N       �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+       01 SALES-REG-RANGE-SCREEN.
+         02 LINE 7  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴袴�".
+         02 LINE 8  COLUMN 30 VALUE "�   SALES REGISTER REPORT     �".
+         02 LINE 9  COLUMN 30 VALUE "勁袴袴袴袴袴袴袴袴袴袴袴袴袴攷".
+         02 LINE 10 COLUMN 30 VALUE "� FROM (DD MM YY):            �".
+         02 LINE 11 COLUMN 30 VALUE "� TO   (DD MM YY):            �".
+         02 LINE 12 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+         02 LINE 10 COLUMN 50 PIC 99 TO RFE-DAY.
+         02 LINE 10 COLUMN 53 PIC 99 TO RFE-MONTH.
+         02 LINE 10 COLUMN 56 PIC 99 TO RFE-YEAR.
+         02 LINE 11 COLUMN 50 PIC 99 TO RTE-DAY.
+         02 LINE 11 COLUMN 53 PIC 99 TO RTE-MONTH.
+         02 LINE 11 COLUMN 56 PIC 99 TO RTE-YEAR.
+       01 DISCOUNT-DELIVERY-SCREEN.
+         02 LINE 7  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴袴�".
+         02 LINE 8  COLUMN 30 VALUE "�  DISCOUNT / DELIVERY        �".
+         02 LINE 9  COLUMN 30 VALUE "勁袴袴袴袴袴袴袴袴袴袴袴袴袴攷".
+         02 LINE 10 COLUMN 30 VALUE "� DISCOUNT % (.00-.99):       �".
+         02 LINE 11 COLUMN 30 VALUE "� DELIVERY CHARGE:            �".
+         02 LINE 12 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+         02 LINE 10 COLUMN 52 PIC .99 TO DISCOUNT-PERCENT.
+         02 LINE 11 COLUMN 47 PIC ZZZZ.ZZ TO DELIVERY-CHARGE.
+       01 CUSTOMER-CODE-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴袴�".
+         02 LINE 9  COLUMN 30 VALUE "� Customer code (blank=new):�".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
+         02 LINE 9  COLUMN 59 PIC X(6) TO CUSTOMER-CODE.
        01 CLEAR-FIELDS-SCREEN.
          02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴敲".
          02 LINE 9  COLUMN 30 VALUE "� CLEAR ALL DETAILS Y/N �".
@@ -413,6 +818,10 @@
          02 LINE 9  COLUMN 30 VALUE "�  PRINTING   �".
          02 LINE 10 COLUMN 30 VALUE "� PRESS A KEY �".
          02 LINE 11 COLUMN 30 VALUE "훤袴袴袴袴袴袴�".
+       01 PRINT-DESTINATION-SCREEN.
+         02 LINE 8  COLUMN 30 VALUE "�袴袴袴袴袴袴袴袴袴袴袴袴袴敲".
+         02 LINE 9  COLUMN 30 VALUE "� SEND TO DISK FILE Y/N     �".
+         02 LINE 10 COLUMN 30 VALUE "훤袴袴袴袴袴袴袴袴袴袴袴袴袴暠".
        01 EDIT-GOODS-TITLE.
          02 BLANK SCREEN.
          02 LINE 1 COLUMN 1
@@ -431,6 +840,14 @@
          02 LINE D-L COLUMN 41 PIC ZZ.ZZ TO GOODS-PRICE(CUR-GOODS).
        01 EDIT-FINAL-DATA.
          02 LINE D-L COLUMN 49 PIC ZZZZ.ZZ FROM GOODS-TOTAL(CUR-GOODS).
+       01 VIEW-GOODS-SCREEN.
+         02 LINE D-L COLUMN 3  PIC 99 FROM LOOP-VARIABLE.
+         02 LINE D-L COLUMN 8  PIC X(25) FROM GOODS-DESC(LOOP-VARIABLE).
+         02 LINE D-L COLUMN 35 PIC ZZZ FROM GOODS-QTY(LOOP-VARIABLE).
+         02 LINE D-L COLUMN 41 PIC ZZ.ZZ
+             FROM GOODS-PRICE(LOOP-VARIABLE).
+         02 LINE D-L COLUMN 49 PIC ZZZZ.ZZ
+             FROM GOODS-TOTAL(LOOP-VARIABLE).
 
        PROCEDURE DIVISION.
 
@@ -493,27 +910,98 @@
                WHEN "5"
                    PERFORM SET-CUR-INV THRU END-SCI
                WHEN "6"
+                   PERFORM REPRINT-INVOICE THRU END-RI
+               WHEN "7"
+                   PERFORM PRINT-SALES-REGISTER THRU END-PSR
+               WHEN "8"
                    STOP RUN.
 
        EDIT-CUSTOMER-DATA.
            DISPLAY SMALL-OPTIONS-SCREEN.
+           MOVE SPACES TO CUSTOMER-CODE.
+           DISPLAY CUSTOMER-CODE-SCREEN.
+           ACCEPT CUSTOMER-CODE-SCREEN.
+           MOVE "N" TO CUST-FOUND-SW.
+           IF CUSTOMER-CODE NOT = SPACES
+               PERFORM LOOKUP-CUSTOMER-MASTER THRU END-LCM
+               IF CUST-FOUND-SW NOT = "Y"
+                   MOVE SPACES TO CUSTOMER-DATA.
            DISPLAY LARGE-CUSTOMER-DATA-SCREEN.
-           ACCEPT ENTER-CUSTOMER-DATA.
+           IF CUST-FOUND-SW NOT = "Y"
+               ACCEPT ENTER-CUSTOMER-DATA
+               IF CUSTOMER-CODE NOT = SPACES
+                   PERFORM SAVE-CUSTOMER-MASTER THRU END-SCM.
            DISPLAY SMALL-CUSTOMER-DATA-SCREEN.
            COMPUTE ST-RE-NUMBER = 1.
            PERFORM STORE-SCREEN.
        END-ECD.
 
+       LOOKUP-CUSTOMER-MASTER.
+           MOVE CUSTOMER-CODE TO CUST-CODE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF CUST-FILE-STATUS = "35"
+               MOVE "N" TO CUST-FOUND-SW
+               GO TO END-LCM.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO CUST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO CUST-FOUND-SW
+                   MOVE CUST-NAME TO CUSTOMER-NAME
+                   MOVE CUST-ADDRESS1 TO CUSTOMER-ADDRESS1
+                   MOVE CUST-ADDRESS2 TO CUSTOMER-ADDRESS2
+                   MOVE CUST-ADDRESS3 TO CUSTOMER-ADDRESS3
+                   MOVE CUST-ADDRESS4 TO CUSTOMER-ADDRESS4
+                   MOVE CUST-ADDRESS5 TO CUSTOMER-ADDRESS5
+                   MOVE CUST-ADDRESS6 TO CUSTOMER-ADDRESS6
+                   MOVE CUST-TELEPHONE TO CUSTOMER-TELEPHONE
+           END-READ.
+           CLOSE CUSTOMER-MASTER-FILE.
+       END-LCM.
+
+       SAVE-CUSTOMER-MASTER.
+           MOVE CUSTOMER-CODE TO CUST-CODE.
+           MOVE CUSTOMER-NAME TO CUST-NAME.
+           MOVE CUSTOMER-ADDRESS1 TO CUST-ADDRESS1.
+           MOVE CUSTOMER-ADDRESS2 TO CUST-ADDRESS2.
+           MOVE CUSTOMER-ADDRESS3 TO CUST-ADDRESS3.
+           MOVE CUSTOMER-ADDRESS4 TO CUST-ADDRESS4.
+           MOVE CUSTOMER-ADDRESS5 TO CUST-ADDRESS5.
+           MOVE CUSTOMER-ADDRESS6 TO CUST-ADDRESS6.
+           MOVE CUSTOMER-TELEPHONE TO CUST-TELEPHONE.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF CUST-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   REWRITE CUSTOMER-MASTER-RECORD
+           END-WRITE.
+           CLOSE CUSTOMER-MASTER-FILE.
+       END-SCM.
+
        EDIT-GOODS-DATA.
            IF CUR-GOODS = MAX-GOODS
                GO TO END-EGD.
            COMPUTE ST-RE-NUMBER = 2.
            PERFORM RESTORE-SCREEN.
        EDIT-GOODS-LOOP.
-           COMPUTE D-L = 4 + CUR-GOODS.
+           IF CUR-GOODS = ITEMS-PER-PAGE + 1
+               DISPLAY BLANK-SCREEN
+               DISPLAY EDIT-GOODS-TITLE.
+           IF CUR-GOODS > ITEMS-PER-PAGE
+               COMPUTE D-L = 4 + CUR-GOODS - ITEMS-PER-PAGE
+           ELSE
+               COMPUTE D-L = 4 + CUR-GOODS
+           END-IF.
            COMPUTE ITEM-NUMBER = CUR-GOODS.
            DISPLAY DISPLAY-GOODS-SCREEN.
+       EDIT-GOODS-ACCEPT.
            ACCEPT EDIT-GOODS-SCREEN.
+           IF GOODS-QTY(CUR-GOODS) = 0 OR GOODS-PRICE(CUR-GOODS) = 0
+               PERFORM INVALID-GOODS-ENTRY
+               GO TO EDIT-GOODS-ACCEPT.
            COMPUTE GOODS-TOTAL(CUR-GOODS) =
                GOODS-QTY(CUR-GOODS) * GOODS-PRICE(CUR-GOODS).
            DISPLAY EDIT-FINAL-DATA.
@@ -536,6 +1024,13 @@
            CALL X"83" USING ANY-KEY.
            PERFORM RESTORE-SCREEN.
 
+       INVALID-GOODS-ENTRY.
+           COMPUTE ST-RE-NUMBER = 3.
+           PERFORM STORE-SCREEN.
+           DISPLAY GOODS-INVALID-SCREEN.
+           CALL X"83" USING ANY-KEY.
+           PERFORM RESTORE-SCREEN.
+
        CLEAR-ALL-FIELDS.
            COMPUTE ST-RE-NUMBER = 3.
            PERFORM STORE-SCREEN.
@@ -574,7 +1069,29 @@
            PERFORM STORE-SCREEN.
        END-CF.
 
+       SELECT-DISCOUNT-AND-DELIVERY.
+           COMPUTE ST-RE-NUMBER = 3.
+           PERFORM STORE-SCREEN.
+           COMPUTE DISCOUNT-PERCENT = 0.
+           COMPUTE DELIVERY-CHARGE = 0.
+           DISPLAY DISCOUNT-DELIVERY-SCREEN.
+           ACCEPT DISCOUNT-DELIVERY-SCREEN.
+           PERFORM RESTORE-SCREEN.
+
+       SELECT-PRINT-DESTINATION.
+           COMPUTE ST-RE-NUMBER = 4.
+           PERFORM STORE-SCREEN.
+           DISPLAY PRINT-DESTINATION-SCREEN.
+           CALL X"83" USING PRINT-TO-DISK-SW.
+           IF PRINT-TO-DISK-SW = "Y"
+               STRING "INV" CURRENT-INVOICE ".PRN" DELIMITED BY SIZE
+                   INTO PRINTER-DEVICE-NAME
+           ELSE
+               MOVE "PRINTER" TO PRINTER-DEVICE-NAME.
+           PERFORM RESTORE-SCREEN.
+
        PRINT-INVOICE.
+           PERFORM SELECT-PRINT-DESTINATION.
            OPEN OUTPUT PRINTER-FILE.
            COMPUTE ST-RE-NUMBER = 3.
            PERFORM STORE-SCREEN.
@@ -585,57 +1102,386 @@
            ADD GOODS-TOTAL(LOOP-VARIABLE) TO COMP-TOTAL.
            IF LOOP-VARIABLE NOT = MAX-GOODS
                GO TO PRINT-INVOICE-LOOP.
+           PERFORM CHECK-CONTINUATION-NEEDED
+               THRU CHECK-CONTINUATION-LOOP.
+           PERFORM SELECT-DISCOUNT-AND-DELIVERY.
+           PERFORM CALCULATE-INVOICE-TOTALS.
            DISPLAY PRINTING-SCREEN.
            INITIATE PRINT-REPORT.
            GENERATE PRINT-REPORT-GROUP.
+           IF CONTINUATION-NEEDED-SW = "Y"
+               GENERATE PRINT-CONTINUATION-GROUP.
+           GENERATE PRINT-TOTALS-GROUP.
            CALL X"83" USING ANY-KEY.
            PERFORM RESTORE-SCREEN.
            CLOSE PRINTER-FILE.
+           PERFORM WRITE-INVOICE-HISTORY THRU END-WIH.
            ADD 1 TO CURRENT-INVOICE.
            OPEN OUTPUT CURRENT-INVOICE-FILE.
            WRITE CURRENT-INVOICE-FILE-DATA FROM CURRENT-INVOICE.
            CLOSE CURRENT-INVOICE-FILE.
        END-PI.
 
+       CHECK-CONTINUATION-NEEDED.
+           MOVE "N" TO CONTINUATION-NEEDED-SW.
+           COMPUTE LOOP-VARIABLE = ITEMS-PER-PAGE.
+       CHECK-CONTINUATION-LOOP.
+           ADD 1 TO LOOP-VARIABLE.
+           IF GOODS-QTY(LOOP-VARIABLE) NOT = 0
+               MOVE "Y" TO CONTINUATION-NEEDED-SW.
+           IF LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO CHECK-CONTINUATION-LOOP.
+
+       CALCULATE-INVOICE-TOTALS.
+           COMPUTE DISCOUNT-AMOUNT ROUNDED =
+               COMP-TOTAL * DISCOUNT-PERCENT.
+           COMPUTE NET-GOODS-TOTAL =
+               COMP-TOTAL - DISCOUNT-AMOUNT + DELIVERY-CHARGE.
+           COMPUTE VAT-AMOUNT ROUNDED = NET-GOODS-TOTAL * VAT-RATE.
+           COMPUTE AMOUNT-DUE = NET-GOODS-TOTAL + VAT-AMOUNT.
+
+      *REPRINTS USE THE DISCOUNT, DELIVERY, VAT AND AMOUNT DUE FIGURES
+      *ALREADY STORED IN HISTORY (LOAD-INVOICE-HISTORY) RATHER THAN
+      *RE-KEYING A PERCENTAGE OR RE-DERIVING FROM THE LIVE VAT-RATE, SO
+      *A REPRINTED INVOICE ALWAYS MATCHES WHAT WAS ORIGINALLY CHARGED
+      *EVEN IF VAT-RATE HAS SINCE CHANGED.
+
+       WRITE-INVOICE-HISTORY.
+           OPEN I-O INVOICE-HISTORY-FILE.
+           IF INVH-FILE-STATUS = "35"
+               OPEN OUTPUT INVOICE-HISTORY-FILE
+               CLOSE INVOICE-HISTORY-FILE
+               OPEN I-O INVOICE-HISTORY-FILE.
+           MOVE CURRENT-INVOICE TO INVH-INVOICE-NO.
+           COMPUTE INVH-LINE-NO = 0.
+           READ INVOICE-HISTORY-FILE
+               INVALID KEY
+                   MOVE "N" TO HIST-CONFLICT-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO HIST-CONFLICT-SW
+           END-READ.
+           IF HIST-CONFLICT-SW = "Y"
+               CLOSE INVOICE-HISTORY-FILE
+               DISPLAY HISTORY-CONFLICT-SCREEN
+               CALL X"83" USING ANY-KEY
+               GO TO END-WIH.
+           MOVE CURRENT-INVOICE TO INVH-INVOICE-NO.
+           COMPUTE INVH-LINE-NO = 0.
+           MOVE "H" TO INVH-RECORD-TYPE.
+           MOVE STRINGED-DATE TO INVH-DATE.
+           COMPUTE INVH-DATE-YMD =
+               (DATE-YEAR * 10000) + (DATE-MONTH * 100) + DATE-DAY.
+           MOVE CUSTOMER-NAME TO INVH-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS1 TO INVH-CUSTOMER-ADDRESS1.
+           MOVE CUSTOMER-ADDRESS2 TO INVH-CUSTOMER-ADDRESS2.
+           MOVE CUSTOMER-ADDRESS3 TO INVH-CUSTOMER-ADDRESS3.
+           MOVE CUSTOMER-ADDRESS4 TO INVH-CUSTOMER-ADDRESS4.
+           MOVE CUSTOMER-ADDRESS5 TO INVH-CUSTOMER-ADDRESS5.
+           MOVE CUSTOMER-ADDRESS6 TO INVH-CUSTOMER-ADDRESS6.
+           MOVE CUSTOMER-TELEPHONE TO INVH-CUSTOMER-TELEPHONE.
+           MOVE COMP-TOTAL TO INVH-COMP-TOTAL.
+           MOVE AMOUNT-DUE TO INVH-AMOUNT-DUE.
+           MOVE DISCOUNT-AMOUNT TO INVH-DISCOUNT-AMOUNT.
+           MOVE DELIVERY-CHARGE TO INVH-DELIVERY-CHARGE.
+           MOVE VAT-AMOUNT TO INVH-VAT-AMOUNT.
+           MOVE SPACES TO INVH-GOODS-DESC.
+           COMPUTE INVH-GOODS-QTY = 0.
+           COMPUTE INVH-GOODS-PRICE = 0.
+           COMPUTE INVH-GOODS-TOTAL = 0.
+           WRITE INVOICE-HISTORY-RECORD
+               INVALID KEY
+                   CLOSE INVOICE-HISTORY-FILE
+                   DISPLAY HISTORY-CONFLICT-SCREEN
+                   CALL X"83" USING ANY-KEY
+                   GO TO END-WIH
+           END-WRITE.
+           COMPUTE HIST-LOOP-VARIABLE = 0.
+       WRITE-INVOICE-HISTORY-LOOP.
+           ADD 1 TO HIST-LOOP-VARIABLE.
+           COMPUTE INVH-LINE-NO = HIST-LOOP-VARIABLE.
+           MOVE "D" TO INVH-RECORD-TYPE.
+           MOVE GOODS-DESC(HIST-LOOP-VARIABLE) TO INVH-GOODS-DESC.
+           MOVE GOODS-QTY(HIST-LOOP-VARIABLE) TO INVH-GOODS-QTY.
+           MOVE GOODS-PRICE(HIST-LOOP-VARIABLE) TO INVH-GOODS-PRICE.
+           MOVE GOODS-TOTAL(HIST-LOOP-VARIABLE) TO INVH-GOODS-TOTAL.
+           WRITE INVOICE-HISTORY-RECORD
+               INVALID KEY
+                   CLOSE INVOICE-HISTORY-FILE
+                   DISPLAY HISTORY-CONFLICT-SCREEN
+                   CALL X"83" USING ANY-KEY
+                   GO TO END-WIH
+           END-WRITE.
+           IF HIST-LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO WRITE-INVOICE-HISTORY-LOOP.
+           CLOSE INVOICE-HISTORY-FILE.
+       END-WIH.
+
        SET-CUR-INV.
            COMPUTE ST-RE-NUMBER = 3.
            PERFORM STORE-SCREEN.
+           MOVE CURRENT-INVOICE TO AUDIT-OLD-INVOICE.
            DISPLAY SC-SCREEN.
            ACCEPT SC-SCREEN.
+           PERFORM WRITE-INVOICE-NUMBER-AUDIT THRU END-WIA.
            OPEN OUTPUT CURRENT-INVOICE-FILE.
            WRITE CURRENT-INVOICE-FILE-DATA FROM CURRENT-INVOICE.
            CLOSE CURRENT-INVOICE-FILE.
            PERFORM RESTORE-SCREEN.
        END-SCI.
 
+       WRITE-INVOICE-NUMBER-AUDIT.
+           MOVE CURRENT-INVOICE TO AUDIT-NEW-INVOICE.
+           MOVE STRINGED-DATE TO AUDIT-DATE.
+           OPEN EXTEND INVOICE-NUMBER-AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT INVOICE-NUMBER-AUDIT-FILE
+               CLOSE INVOICE-NUMBER-AUDIT-FILE
+               OPEN EXTEND INVOICE-NUMBER-AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE INVOICE-NUMBER-AUDIT-FILE.
+       END-WIA.
+
+       REPRINT-INVOICE.
+           COMPUTE ST-RE-NUMBER = 3.
+           PERFORM STORE-SCREEN.
+           PERFORM SAVE-LIVE-INVOICE-DATA THRU END-SLD.
+           COMPUTE LOOKUP-INVOICE-NO = 0.
+           DISPLAY REPRINT-LOOKUP-SCREEN.
+           ACCEPT REPRINT-LOOKUP-SCREEN.
+           PERFORM LOAD-INVOICE-HISTORY THRU END-LIH.
+           IF HIST-FOUND-SW = "Y"
+               DISPLAY SMALL-CUSTOMER-DATA-SCREEN
+               DISPLAY REPRINT-CONFIRM-SCREEN
+               CALL X"83" USING ANY-KEY
+               IF ANY-KEY = "Y"
+                   PERFORM PRINT-INVOICE-COPY THRU END-PIC
+               ELSE
+                   PERFORM VIEW-INVOICE-COPY THRU END-VIC
+               END-IF
+           ELSE
+               DISPLAY REPRINT-NOTFOUND-SCREEN
+               CALL X"83" USING ANY-KEY
+           END-IF.
+           PERFORM RESTORE-LIVE-INVOICE-DATA THRU END-RLD.
+           COMPUTE ST-RE-NUMBER = 3.
+           PERFORM RESTORE-SCREEN.
+       END-RI.
+
+      *SAVE/RESTORE THE IN-PROGRESS INVOICE'S CUSTOMER AND GOODS DATA
+      *AROUND A REPRINT LOOKUP - SEE THE COMMENT ON
+      *SAVED-CUSTOMER-DATA.
+
+       SAVE-LIVE-INVOICE-DATA.
+           MOVE CUSTOMER-DATA TO SAVED-CUSTOMER-DATA.
+           MOVE COMP-TOTAL TO SAVED-COMP-TOTAL.
+           MOVE DISCOUNT-AMOUNT TO SAVED-DISCOUNT-AMOUNT.
+           MOVE DELIVERY-CHARGE TO SAVED-DELIVERY-CHARGE.
+           MOVE AMOUNT-DUE TO SAVED-AMOUNT-DUE.
+           MOVE CUR-GOODS TO SAVED-CUR-GOODS.
+           COMPUTE LOOP-VARIABLE = 0.
+       SAVE-LIVE-GOODS-LOOP.
+           ADD 1 TO LOOP-VARIABLE.
+           MOVE GOODS-DESC(LOOP-VARIABLE)
+               TO SAVED-GOODS-DESC(LOOP-VARIABLE).
+           MOVE GOODS-QTY(LOOP-VARIABLE)
+               TO SAVED-GOODS-QTY(LOOP-VARIABLE).
+           MOVE GOODS-PRICE(LOOP-VARIABLE)
+               TO SAVED-GOODS-PRICE(LOOP-VARIABLE).
+           MOVE GOODS-TOTAL(LOOP-VARIABLE)
+               TO SAVED-GOODS-TOTAL(LOOP-VARIABLE).
+           IF LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO SAVE-LIVE-GOODS-LOOP.
+       END-SLD.
+
+       RESTORE-LIVE-INVOICE-DATA.
+           MOVE SAVED-CUSTOMER-DATA TO CUSTOMER-DATA.
+           MOVE SAVED-COMP-TOTAL TO COMP-TOTAL.
+           MOVE SAVED-DISCOUNT-AMOUNT TO DISCOUNT-AMOUNT.
+           MOVE SAVED-DELIVERY-CHARGE TO DELIVERY-CHARGE.
+           MOVE SAVED-AMOUNT-DUE TO AMOUNT-DUE.
+           MOVE SAVED-CUR-GOODS TO CUR-GOODS.
+           COMPUTE LOOP-VARIABLE = 0.
+       RESTORE-LIVE-GOODS-LOOP.
+           ADD 1 TO LOOP-VARIABLE.
+           MOVE SAVED-GOODS-DESC(LOOP-VARIABLE)
+               TO GOODS-DESC(LOOP-VARIABLE).
+           MOVE SAVED-GOODS-QTY(LOOP-VARIABLE)
+               TO GOODS-QTY(LOOP-VARIABLE).
+           MOVE SAVED-GOODS-PRICE(LOOP-VARIABLE)
+               TO GOODS-PRICE(LOOP-VARIABLE).
+           MOVE SAVED-GOODS-TOTAL(LOOP-VARIABLE)
+               TO GOODS-TOTAL(LOOP-VARIABLE).
+           IF LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO RESTORE-LIVE-GOODS-LOOP.
+       END-RLD.
+
+       LOAD-INVOICE-HISTORY.
+           MOVE "N" TO HIST-FOUND-SW.
+           OPEN INPUT INVOICE-HISTORY-FILE.
+           IF INVH-FILE-STATUS = "35"
+               CLOSE INVOICE-HISTORY-FILE
+               GO TO END-LIH.
+           MOVE LOOKUP-INVOICE-NO TO INVH-INVOICE-NO.
+           COMPUTE INVH-LINE-NO = 0.
+           READ INVOICE-HISTORY-FILE
+               INVALID KEY
+                   MOVE "N" TO HIST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO HIST-FOUND-SW
+                   MOVE INVH-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE INVH-CUSTOMER-ADDRESS1 TO CUSTOMER-ADDRESS1
+                   MOVE INVH-CUSTOMER-ADDRESS2 TO CUSTOMER-ADDRESS2
+                   MOVE INVH-CUSTOMER-ADDRESS3 TO CUSTOMER-ADDRESS3
+                   MOVE INVH-CUSTOMER-ADDRESS4 TO CUSTOMER-ADDRESS4
+                   MOVE INVH-CUSTOMER-ADDRESS5 TO CUSTOMER-ADDRESS5
+                   MOVE INVH-CUSTOMER-ADDRESS6 TO CUSTOMER-ADDRESS6
+                   MOVE INVH-CUSTOMER-TELEPHONE TO CUSTOMER-TELEPHONE
+                   MOVE INVH-COMP-TOTAL TO COMP-TOTAL
+                   MOVE INVH-DISCOUNT-AMOUNT TO DISCOUNT-AMOUNT
+                   MOVE INVH-DELIVERY-CHARGE TO DELIVERY-CHARGE
+                   MOVE INVH-VAT-AMOUNT TO VAT-AMOUNT
+                   MOVE INVH-AMOUNT-DUE TO AMOUNT-DUE
+           END-READ.
+           IF HIST-FOUND-SW NOT = "Y"
+               CLOSE INVOICE-HISTORY-FILE
+               GO TO END-LIH.
+           COMPUTE LOOP-VARIABLE = 0.
+       LOAD-INVOICE-HISTORY-LOOP.
+           ADD 1 TO LOOP-VARIABLE.
+           MOVE LOOKUP-INVOICE-NO TO INVH-INVOICE-NO.
+           COMPUTE INVH-LINE-NO = LOOP-VARIABLE.
+           READ INVOICE-HISTORY-FILE
+               INVALID KEY
+                   MOVE SPACES TO GOODS-DESC(LOOP-VARIABLE)
+                   COMPUTE GOODS-QTY(LOOP-VARIABLE) = 0
+                   COMPUTE GOODS-PRICE(LOOP-VARIABLE) = 0
+                   COMPUTE GOODS-TOTAL(LOOP-VARIABLE) = 0
+               NOT INVALID KEY
+                   MOVE INVH-GOODS-DESC TO GOODS-DESC(LOOP-VARIABLE)
+                   MOVE INVH-GOODS-QTY TO GOODS-QTY(LOOP-VARIABLE)
+                   MOVE INVH-GOODS-PRICE TO GOODS-PRICE(LOOP-VARIABLE)
+                   MOVE INVH-GOODS-TOTAL TO GOODS-TOTAL(LOOP-VARIABLE)
+           END-READ.
+           IF LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO LOAD-INVOICE-HISTORY-LOOP.
+           CLOSE INVOICE-HISTORY-FILE.
+       END-LIH.
+
+       PRINT-INVOICE-COPY.
+           MOVE CURRENT-INVOICE TO SAVED-CURRENT-INVOICE.
+           MOVE LOOKUP-INVOICE-NO TO CURRENT-INVOICE.
+           PERFORM CHECK-CONTINUATION-NEEDED
+               THRU CHECK-CONTINUATION-LOOP.
+           PERFORM SELECT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           DISPLAY PRINTING-SCREEN.
+           INITIATE PRINT-REPORT.
+           GENERATE PRINT-REPORT-GROUP.
+           IF CONTINUATION-NEEDED-SW = "Y"
+               GENERATE PRINT-CONTINUATION-GROUP.
+           GENERATE PRINT-TOTALS-GROUP.
+           CALL X"83" USING ANY-KEY.
+           CLOSE PRINTER-FILE.
+           MOVE SAVED-CURRENT-INVOICE TO CURRENT-INVOICE.
+       END-PIC.
+
+       VIEW-INVOICE-COPY.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY EDIT-GOODS-TITLE.
+           COMPUTE LOOP-VARIABLE = 0.
+       VIEW-INVOICE-COPY-LOOP.
+           ADD 1 TO LOOP-VARIABLE.
+           IF GOODS-QTY(LOOP-VARIABLE) = 0
+               GO TO END-VIC.
+           IF LOOP-VARIABLE = ITEMS-PER-PAGE + 1
+               DISPLAY BLANK-SCREEN
+               DISPLAY EDIT-GOODS-TITLE.
+           IF LOOP-VARIABLE > ITEMS-PER-PAGE
+               COMPUTE D-L = 4 + LOOP-VARIABLE - ITEMS-PER-PAGE
+           ELSE
+               COMPUTE D-L = 4 + LOOP-VARIABLE
+           END-IF.
+           DISPLAY VIEW-GOODS-SCREEN.
+           IF LOOP-VARIABLE NOT = MAX-GOODS
+               GO TO VIEW-INVOICE-COPY-LOOP.
+       END-VIC.
+           CALL X"83" USING ANY-KEY.
+
+       PRINT-SALES-REGISTER.
+           COMPUTE ST-RE-NUMBER = 3.
+           PERFORM STORE-SCREEN.
+           DISPLAY SALES-REG-RANGE-SCREEN.
+           ACCEPT SALES-REG-RANGE-SCREEN.
+           COMPUTE REG-FROM-YMD =
+               (RFE-YEAR * 10000) + (RFE-MONTH * 100) + RFE-DAY.
+           COMPUTE REG-TO-YMD =
+               (RTE-YEAR * 10000) + (RTE-MONTH * 100) + RTE-DAY.
+           COMPUTE REG-GRAND-TOTAL = 0.
+           OPEN INPUT INVOICE-HISTORY-FILE.
+           IF INVH-FILE-STATUS = "35"
+               DISPLAY SALES-REG-NONE-SCREEN
+               CALL X"83" USING ANY-KEY
+               GO TO END-PSR.
+           MOVE "PRINTER" TO PRINTER-DEVICE-NAME.
+           OPEN OUTPUT PRINTER-FILE.
+           DISPLAY PRINTING-SCREEN.
+           INITIATE SALES-REGISTER-REPORT.
+           MOVE ZEROS TO INVH-KEY.
+           START INVOICE-HISTORY-FILE KEY IS NOT LESS THAN INVH-KEY
+               INVALID KEY
+                   GO TO PRINT-SALES-REGISTER-DONE.
+       PRINT-SALES-REGISTER-LOOP.
+           READ INVOICE-HISTORY-FILE NEXT RECORD
+               AT END
+                   GO TO PRINT-SALES-REGISTER-DONE
+           END-READ.
+           IF INVH-RECORD-TYPE = "H" AND
+              INVH-DATE-YMD >= REG-FROM-YMD AND
+              INVH-DATE-YMD <= REG-TO-YMD
+               MOVE INVH-INVOICE-NO TO REG-INVOICE-NO
+               MOVE INVH-CUSTOMER-NAME TO REG-CUSTOMER-NAME
+               MOVE INVH-AMOUNT-DUE TO REG-INVOICE-TOTAL
+               ADD INVH-AMOUNT-DUE TO REG-GRAND-TOTAL
+               GENERATE SALES-REGISTER-GROUP.
+           GO TO PRINT-SALES-REGISTER-LOOP.
+       PRINT-SALES-REGISTER-DONE.
+           TERMINATE SALES-REGISTER-REPORT.
+           CLOSE PRINTER-FILE.
+           CLOSE INVOICE-HISTORY-FILE.
+           CALL X"83" USING ANY-KEY.
+       END-PSR.
+           PERFORM RESTORE-SCREEN.
+
        STORE-SCREEN.
            COMPUTE LENGTH-FIELD = 2000.
            COMPUTE SCREEN-START = 0001.
-           COMPUTE FUNCTION = 0.
+           COMPUTE SCR-FUNCTION = 0.
            COMPUTE BUFFER-START = 1.
            CALL X"B7" USING
-           FUNCTION,GET-SCREEN-DATA-TABLE,TEMP-SCREEN-DATA.
+           SCR-FUNCTION,GET-SCREEN-DATA-TABLE,TEMP-SCREEN-DATA.
            COMPUTE LENGTH-FIELD = 2000.
            COMPUTE SCREEN-START = 0001.
-           COMPUTE FUNCTION = 2.
+           COMPUTE SCR-FUNCTION = 2.
            COMPUTE BUFFER-START = 2001.
            CALL X"B7" USING
-           FUNCTION,GET-SCREEN-DATA-TABLE,TEMP-SCREEN-DATA.
+           SCR-FUNCTION,GET-SCREEN-DATA-TABLE,TEMP-SCREEN-DATA.
            MOVE TEMP-SCREEN-DATA TO SCREEN-DATA(ST-RE-NUMBER).
 
        RESTORE-SCREEN.
            DISPLAY BLANK-SCREEN.
            COMPUTE LENGTH-FIELD = 2000.
            COMPUTE SCREEN-START = 0001.
-           COMPUTE FUNCTION = 1.
+           COMPUTE SCR-FUNCTION = 1.
            COMPUTE BUFFER-START = 1.
            CALL X"B7" USING
-           FUNCTION,GET-SCREEN-DATA-TABLE,SCREEN-DATA(ST-RE-NUMBER).
+           SCR-FUNCTION,GET-SCREEN-DATA-TABLE,
+           SCREEN-DATA(ST-RE-NUMBER).
            COMPUTE LENGTH-FIELD = 2000.
            COMPUTE SCREEN-START = 0001.
-           COMPUTE FUNCTION = 3.
+           COMPUTE SCR-FUNCTION = 3.
            COMPUTE BUFFER-START = 2001.
            CALL X"B7" USING
-           FUNCTION,GET-SCREEN-DATA-TABLE,SCREEN-DATA(ST-RE-NUMBER).
+           SCR-FUNCTION,GET-SCREEN-DATA-TABLE,
+           SCREEN-DATA(ST-RE-NUMBER).
 
-       END-PROGRAM CAMPBELLS-CUISINE.
\ No newline at end of file
+       END PROGRAM CAMPBELLS-INVOICING.
